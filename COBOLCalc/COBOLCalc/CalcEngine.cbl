@@ -0,0 +1,204 @@
+       class-id COBOLCalc.CalcEngine.
+
+      *> Holds the running calculation state (last input, pending operator)
+      *> that used to live directly on Window1, so the interactive window
+      *> and the batch reconciliation driver run transactions through
+      *> identical arithmetic.
+
+       working-storage section.
+           01 ws-lastInput decimal value is 0.
+           01 ws-operator string value is "none".
+           01 ws-memoryValue decimal value is 0.
+           01 ws-errorFlag condition-value value is false.
+           01 ws-errorMessage string value is "".
+           01 ws-prevLastInput decimal value is 0.
+           01 ws-prevOperator string value is "none".
+           01 ws-hasUndo condition-value value is false.
+
+       method-id NEW.
+       procedure division.
+           invoke self::loadMemoryFromSettings()
+           goback.
+       end method.
+
+       method-id operatorAlt.
+      *> mirrors Window1's old operatorAlt: stash the value keyed so far as
+      *> ws-lastInput and remember which operator is pending. Refuses to
+      *> move on while an error (e.g. divide by zero) is showing.
+       procedure division using paramB as string paramValue as decimal.
+           if ws-errorFlag equals false then
+               set ws-lastInput to paramValue
+               set ws-operator to paramB
+           end-if.
+       end method.
+
+       method-id calculate.
+       procedure division using paramA as decimal.
+           if ws-errorFlag equals false then
+               set ws-prevLastInput to ws-lastInput
+               set ws-prevOperator to ws-operator
+               set ws-hasUndo to true
+               if ws-operator equals "plus" then
+                   set ws-lastInput to ws-lastInput + paramA
+                   set ws-operator to "none"
+               else if ws-operator equals "minus" then
+                   set ws-lastInput to ws-lastInput - paramA
+                   set ws-operator to "none"
+               else if ws-operator equals "multiply" then
+                   set ws-lastInput to ws-lastInput * paramA
+                   set ws-operator to "none"
+               else if ws-operator equals "divide" and paramA not equals 0 then
+                   set ws-lastInput to ws-lastInput / paramA
+                   set ws-operator to "none"
+               else if ws-operator equals "divide" and paramA equals 0 then
+      *> leave ws-lastInput and ws-operator untouched: the caller must see
+      *> the error (isInError/getErrorMessage) and clear it before another
+      *> operator or digit is honored
+                   set ws-errorFlag to true
+                   set ws-errorMessage to "ERR: DIV/0"
+               else if ws-operator equals "none" then
+                   set ws-lastInput to paramA
+               else
+      *> an operator token this chain doesn't recognize (a malformed
+      *> batch transaction record, typically) - surface it as an error
+      *> instead of silently leaving ws-lastInput/ws-operator untouched
+                   set ws-errorFlag to true
+                   set ws-errorMessage to "ERR: BAD OP"
+               end-if
+           end-if.
+       end method.
+
+       method-id isInError.
+       procedure division returning return-item as condition-value.
+           set return-item to ws-errorFlag
+           goback.
+       end method.
+
+       method-id getErrorMessage.
+       procedure division returning return-item as string.
+           set return-item to ws-errorMessage
+           goback.
+       end method.
+
+       method-id reset.
+       procedure division.
+           set ws-lastInput to 0
+           set ws-operator to "none"
+           set ws-errorFlag to false
+           set ws-errorMessage to ""
+           set ws-hasUndo to false.
+       end method.
+
+       method-id undo.
+      *> single-level undo of the last completed calculate(): restores
+      *> the operand/operator pending immediately before that call, and
+      *> clears any error it raised (e.g. a divide by zero can be undone
+      *> instead of only cleared with C)
+       procedure division.
+           if ws-hasUndo equals true then
+               set ws-lastInput to ws-prevLastInput
+               set ws-operator to ws-prevOperator
+               set ws-errorFlag to false
+               set ws-errorMessage to ""
+               set ws-hasUndo to false
+           end-if.
+       end method.
+
+       method-id memoryAdd.
+       procedure division using paramA as decimal.
+           set ws-memoryValue to ws-memoryValue + paramA
+           invoke self::saveMemoryToSettings()
+       end method.
+
+       method-id memorySubtract.
+       procedure division using paramA as decimal.
+           set ws-memoryValue to ws-memoryValue - paramA
+           invoke self::saveMemoryToSettings()
+       end method.
+
+       method-id memoryClear.
+       procedure division.
+           set ws-memoryValue to 0
+           invoke self::saveMemoryToSettings()
+       end method.
+
+       method-id memoryRecall.
+       procedure division returning return-item as decimal.
+           set return-item to ws-memoryValue
+           goback.
+       end method.
+
+       method-id saveMemoryToSettings.
+       procedure division.
+           set type COBOLCalc.Properties.Settings::Default::MemoryValue to ws-memoryValue
+           invoke type COBOLCalc.Properties.Settings::Default::Save()
+       end method.
+
+       method-id loadMemoryFromSettings.
+       procedure division.
+           set ws-memoryValue to type COBOLCalc.Properties.Settings::Default::MemoryValue
+       end method.
+
+       method-id squareRoot.
+      *> snapshots pending state the same way calculate() does, so Undo
+      *> can always clear a just-raised SQRT<0 error the same way it
+      *> clears a divide-by-zero, without needing C. Only folds the root
+      *> into ws-lastInput when no operator is pending - with one pending
+      *> (e.g. 16 - 9 sqrt), ws-lastInput is the first operand 16 and must
+      *> stay put so calculate() can still combine it with the displayed
+      *> root as the second operand.
+       procedure division using paramValue as decimal returning return-item as decimal.
+           if ws-errorFlag equals false then
+               set ws-prevLastInput to ws-lastInput
+               set ws-prevOperator to ws-operator
+               set ws-hasUndo to true
+               if paramValue < 0 then
+                   set ws-errorFlag to true
+                   set ws-errorMessage to "ERR: SQRT<0"
+                   set return-item to 0
+               else
+                   set return-item to type System.Math::Sqrt(paramValue)
+                   if ws-operator equals "none" then
+                       set ws-lastInput to return-item
+                   end-if
+               end-if
+           else
+               set return-item to 0
+           end-if
+           goback.
+       end method.
+
+       method-id percent.
+      *> X op Y% takes Y percent of the operand X has pending (so
+      *> 200 minus 10% subtracts 20, not 10); with no operator pending
+      *> it behaves like a plain calculator's % key on a bare number.
+      *> Only folds the result into ws-lastInput (and snapshots for Undo)
+      *> in that no-operator case - with an operator pending, ws-lastInput
+      *> is the first operand and must stay put so calculate() can still
+      *> combine it with the displayed percent value as usual.
+       procedure division using paramValue as decimal returning return-item as decimal.
+           if ws-operator equals "none" then
+               set ws-prevLastInput to ws-lastInput
+               set ws-prevOperator to ws-operator
+               set ws-hasUndo to true
+               set return-item to paramValue / 100
+               set ws-lastInput to return-item
+           else
+               set return-item to ws-lastInput * paramValue / 100
+           end-if
+           goback.
+       end method.
+
+       method-id getLastInput.
+       procedure division returning return-item as decimal.
+           set return-item to ws-lastInput
+           goback.
+       end method.
+
+       method-id getOperator.
+       procedure division returning return-item as string.
+           set return-item to ws-operator
+           goback.
+       end method.
+
+       end class.
