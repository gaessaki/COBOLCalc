@@ -15,4 +15,38 @@
        goback
        end method.
 
+      *> Running memory-register total (M+/M-/MR/MC), kept across sessions
+      *> so a subtotal survives the app being closed between the two
+      *> halves of a reconciliation.
+       method-id get property MemoryValue
+           attribute System.Configuration.UserScopedSettingAttribute()
+           attribute System.Configuration.DefaultSettingValueAttribute("0").
+       procedure division returning return-item as decimal.
+       set return-item to type System.Convert::ToDecimal(self::Item("MemoryValue"))
+       goback
+       end method.
+
+       method-id set property MemoryValue.
+       procedure division using by value value as decimal.
+       set self::Item("MemoryValue") to value
+       goback
+       end method.
+
+      *> Number of places Equate rounds ws-lastInput to before it is
+      *> displayed. Defaults to 2 (cents); jobs that need whole dollars or
+      *> four-place rate calcs override it per install.
+       method-id get property DecimalPlaces
+           attribute System.Configuration.UserScopedSettingAttribute()
+           attribute System.Configuration.DefaultSettingValueAttribute("2").
+       procedure division returning return-item as binary-long.
+       set return-item to type System.Convert::ToInt32(self::Item("DecimalPlaces"))
+       goback
+       end method.
+
+       method-id set property DecimalPlaces.
+       procedure division using by value value as binary-long.
+       set self::Item("DecimalPlaces") to value
+       goback
+       end method.
+
        end class.
