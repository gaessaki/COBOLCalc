@@ -1,32 +1,42 @@
        class-id COBOLCalc.Window1 is partial
                  inherits type System.Windows.Window.
-       
+
       *Copyright (c) 2015 Mansib Rahman
-      *Permission is hereby granted, free of charge, to any person obtaining a copy of this software 
-      *and associated documentation files (the "Software"), to deal in the Software without restriction, 
-      *including without limitation the rights to use, copy, modify, merge, publish, distribute, sublicense, 
-      *and/or sell copies of the Software, and to permit persons to whom the Software is furnished to do so, 
+      *Permission is hereby granted, free of charge, to any person obtaining a copy of this software
+      *and associated documentation files (the "Software"), to deal in the Software without restriction,
+      *including without limitation the rights to use, copy, modify, merge, publish, distribute, sublicense,
+      *and/or sell copies of the Software, and to permit persons to whom the Software is furnished to do so,
       *subject to the following conditions:
       *
-      *The above copyright notice and this permission notice shall be included in all copies or 
+      *The above copyright notice and this permission notice shall be included in all copies or
       *substantial portions of the Software
       *
-      *THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS 
-      *OR IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF 
-      *MERCHANTABILITY, FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. 
-      *IN NO EVENT SHALL THE AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY 
-      *CLAIM, DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT 
+      *THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS
+      *OR IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF
+      *MERCHANTABILITY, FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT.
+      *IN NO EVENT SHALL THE AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY
+      *CLAIM, DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT
       *OR OTHERWISE, ARISING FROM, OUT OF OR IN CONNECTION WITH THE SOFTWARE
       *OR THE USE OR OTHER DEALINGS IN THE SOFTWARE.
-       
+
        working-storage section. *> section of code that holds class scope variables
-           01 ws-lastInput decimal value is 0.
-           01 ws-operator string value is "none".
            01 ws-decimalFlag condition-value value is false.
            01 ws-firstDigitFlag condition-value value is true. *>condition-values are essentially booleans
-           
+           01 ws-engine type COBOLCalc.CalcEngine. *>owns ws-lastInput/ws-operator so batch runs share the same arithmetic
+           01 ws-auditWriter type COBOLCalc.AuditWriter. *>owns the open/write/close of CALC-HISTORY, EXCEPTIONS and GL-INTERFACE
+           01 ws-operatorID string value is "UNKNOWN". *>shift operator stamped onto every history record
+           01 ws-tapeText string value is "". *>adding-machine tape of every completed step this session
+
        method-id NEW.
+       local-storage section.
+           01 ls-enteredID string.
        procedure division.
+           invoke type COBOLCalc.CalcEngine::new returning ws-engine
+           invoke type COBOLCalc.AuditWriter::new returning ws-auditWriter
+           set ls-enteredID to type Microsoft.VisualBasic.Interaction::InputBox("Operator ID:" "Sign in" "UNKNOWN" -1 -1)
+           if function trim(ls-enteredID) not equals "" then
+               set ws-operatorID to function trim(ls-enteredID)
+           end-if
            invoke self::InitializeComponent()
            goback.
        end method.
@@ -85,25 +95,24 @@
        local-storage section. *>local method variables must be declared in local-storage section, which always comes before procedure
            01 ls-post string.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
-	       if ws-decimalFlag equals false then
+	       if ws-engine::isInError() equals false and ws-decimalFlag equals false then
 		       set ws-decimalFlag to true
                if OutputBox::Text equals "0" or ws-firstDigitFlag equals true then
 			       set OutputBox::Text to "0."
-		       else 
+		       else
 			       string OutputBox::Text delimited by size *>string verb allows us to concatenate strings
 				       "." delimited by size
-				       into ls-post
-			       end-string
-			       set OutputBox::Text to ls-post
-		       end-if
+					       into ls-post
+				       end-string
+				       set OutputBox::Text to ls-post
+			       end-if
                set ws-firstDigitFlag to false
 	       end-if.
        end method.
 
        method-id btnC_Click.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
-           set ws-lastInput to 0.
-           set ws-operator to "none".
+           invoke ws-engine::reset()
            set ws-decimalFlag to false.
            set ws-firstDigitFlag to true.
            set OutputBox::Text to "0"
@@ -128,73 +137,289 @@
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
            invoke operatorAlt("divide")
        end method.
-       
+
+       method-id btnMPlus_Click.
+       local-storage section.
+           01 ls-temp pic x(25) value is OutputBox::Text.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals false then
+               invoke ws-engine::memoryAdd(function numval(ls-temp))
+           end-if.
+       end method.
+
+       method-id btnMMinus_Click.
+       local-storage section.
+           01 ls-temp pic x(25) value is OutputBox::Text.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals false then
+               invoke ws-engine::memorySubtract(function numval(ls-temp))
+           end-if.
+       end method.
+
+       method-id btnMR_Click.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals false then
+               set OutputBox::Text to roundForDisplay(ws-engine::memoryRecall())
+               set ws-firstDigitFlag to true
+           end-if.
+       end method.
+
+       method-id btnMC_Click.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           invoke ws-engine::memoryClear()
+       end method.
+
+       method-id btnPostToGL_Click.
+      *>posts the value currently on the display to the general ledger
+      *>interface file as one completed total, tagged with the account/
+      *>reference the operator supplies and the signed-in operator ID
+       local-storage section.
+           01 ls-account string.
+           01 ls-reference string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals false then
+               set ls-account to type Microsoft.VisualBasic.Interaction::InputBox("GL account:" "Post to GL" "" -1 -1)
+               if function trim(ls-account) not equals "" then
+                   set ls-reference to type Microsoft.VisualBasic.Interaction::InputBox("GL reference:" "Post to GL" "" -1 -1)
+      *>post what calculate() actually produced, not the DecimalPlaces-
+      *>rounded display text
+                   invoke ws-auditWriter::WriteGLRecord(function trim(ls-account) function trim(ls-reference) ws-engine::getLastInput() ws-operatorID)
+               end-if
+           end-if.
+       end method.
+
+       method-id btnBackspace_Click.
+      *>drops the last keyed digit, mirroring numberPrint's guard so a
+      *>stale display can't be edited while an error is showing
+       local-storage section.
+           01 ls-temp pic x(25) value is OutputBox::Text.
+           01 ls-len binary-long value is 0.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals false then
+               set ls-len to function length(function trim(ls-temp))
+               if ls-temp(ls-len:1) equals "." then
+                   set ws-decimalFlag to false
+               end-if
+      *>a lone "-" left over from backspacing a single-digit negative
+      *>(e.g. "-5") is as bare as an empty display - reset the same way
+               if ls-len > 1 and not (ls-len equals 2 and ls-temp(1:1) equals "-") then
+                   set OutputBox::Text to ls-temp(1:ls-len - 1)
+               else
+                   set OutputBox::Text to "0"
+                   set ws-firstDigitFlag to true
+               end-if
+           end-if.
+       end method.
+
+       method-id btnUndo_Click.
+      *>reverts the last completed calculate(), including clearing a
+      *>divide-by-zero error, without needing C to start over from 0
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           invoke ws-engine::undo()
+           set OutputBox::Text to roundForDisplay(ws-engine::getLastInput())
+           set ws-firstDigitFlag to true.
+       end method.
+
+       method-id btnSqrt_Click.
+       local-storage section.
+           01 ls-temp pic x(25) value is OutputBox::Text.
+           01 ls-number decimal value is 0.
+           01 ls-result decimal value is 0.
+           01 ls-tapeLine string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals true then
+               set OutputBox::Text to ws-engine::getErrorMessage()
+           else
+               set ls-number = function numval(ls-temp)
+               set ls-result to ws-engine::squareRoot(ls-number)
+               if ws-engine::isInError() equals true then
+                   invoke ws-auditWriter::LogException(ws-engine::getErrorMessage() ws-operatorID)
+                   set OutputBox::Text to ws-engine::getErrorMessage()
+               else
+                   set OutputBox::Text to roundForDisplay(ls-result)
+                   invoke ws-auditWriter::AppendHistory(ls-number "sqrt" 0 ls-result ws-operatorID)
+                   string "sqrt(" delimited by size
+                          ls-number::ToString() delimited by size
+                          ") = " delimited by size
+                          ls-result::ToString() delimited by size
+                          into ls-tapeLine
+                   end-string
+                   invoke self::appendTapeLine(ls-tapeLine)
+                   set ws-firstDigitFlag to true
+               end-if
+           end-if.
+       end method.
+
+       method-id btnPercent_Click.
+       local-storage section.
+           01 ls-temp pic x(25) value is OutputBox::Text.
+           01 ls-number decimal value is 0.
+           01 ls-result decimal value is 0.
+           01 ls-tapeLine string.
+           01 ls-historyOperand1 decimal value is 0.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if ws-engine::isInError() equals true then
+               set OutputBox::Text to ws-engine::getErrorMessage()
+           else
+               set ls-number = function numval(ls-temp)
+      *>with no operator pending, percent() just divides ls-number by 100,
+      *>so ls-number (not a stale ws-lastInput from an earlier step) is
+      *>the only operand that actually went into the math
+               if ws-engine::getOperator() equals "none" then
+                   set ls-historyOperand1 to ls-number
+               else
+                   set ls-historyOperand1 to ws-engine::getLastInput()
+               end-if
+               set ls-result to ws-engine::percent(ls-number)
+               set OutputBox::Text to roundForDisplay(ls-result)
+               invoke ws-auditWriter::AppendHistory(ls-historyOperand1 "percent" ls-number ls-result ws-operatorID)
+               string ls-number::ToString() delimited by size
+                      "% = " delimited by size
+                      ls-result::ToString() delimited by size
+                      into ls-tapeLine
+               end-string
+               invoke self::appendTapeLine(ls-tapeLine)
+               set ws-firstDigitFlag to true
+           end-if.
+       end method.
+
+       method-id btnPrintTape_Click.
+      *>writes the session tape out to disk and hands it to the default
+      *>print verb, same as printing any other text file
+       local-storage section.
+           01 ls-tapePath string value is "TAPE.TXT".
+           01 ls-startInfo type System.Diagnostics.ProcessStartInfo.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           invoke type System.IO.File::WriteAllText(ls-tapePath ws-tapeText)
+           invoke type System.Diagnostics.ProcessStartInfo::new returning ls-startInfo
+           set ls-startInfo::FileName to ls-tapePath
+           set ls-startInfo::Verb to "print"
+           set ls-startInfo::UseShellExecute to true
+           invoke type System.Diagnostics.Process::Start(ls-startInfo).
+       end method.
+
+       method-id btnExportTape_Click.
+       local-storage section.
+           01 ls-exportPath string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           set ls-exportPath to type Microsoft.VisualBasic.Interaction::InputBox("Export tape to file:" "Export Tape" "TAPE.TXT" -1 -1)
+           if function trim(ls-exportPath) not equals "" then
+               invoke type System.IO.File::WriteAllText(function trim(ls-exportPath) ws-tapeText)
+           end-if.
+       end method.
+
+       method-id appendTapeLine.
+      *>ws-tapeText accumulates the whole session's completed steps, one
+      *>line per step, ready for btnPrintTape_Click/btnExportTape_Click
+       local-storage section.
+           01 ls-result string.
+       procedure division using paramLine as string.
+           string ws-tapeText delimited by size
+                  paramLine delimited by size
+                  x"0D0A" delimited by size
+                  into ls-result
+           end-string
+           set ws-tapeText to ls-result.
+       end method.
+
        method-id operatorAlt.
        local-storage section.
            01 ls-temp pic x(25) value is OutputBox::Text. *>pic aka picture clause allows us to set size in bytes and content type. x refers to alphanumeric
        procedure division using paramB as string.
-           set ws-decimalFlag to false
-           set ws-firstDigitFlag to true
-           set ws-lastInput = function numval(ls-temp) *>numval is an intristic function that allows us to cast a string into a number
-           set ws-operator to paramB
+           if ws-engine::isInError() equals true then
+               continue
+           else
+               set ws-decimalFlag to false
+               set ws-firstDigitFlag to true
+               invoke ws-engine::operatorAlt(paramB function numval(ls-temp)) *>numval is an intristic function that allows us to cast a string into a number
+           end-if.
        end method.
-       
+
        method-id numberPrint.
+      *>refuses to keep building on stale digits once the engine has
+      *>flagged an error (e.g. divide by zero) until C is pressed
        local-storage section.
            01 ls-post string.
        procedure division using paramA as string.
-           if ws-firstDigitFlag equals true or OutputBox::Text equals "0" then
-                set OutputBox::Text to paramA
-                set ws-firstDigitFlag to false
-            else
-                string OutputBox::Text delimited by size
-                    paramA delimited by size
-                    into ls-post
-                end-string
-                set OutputBox::Text to ls-post
-            end-if.
-       end method.
-       
-       method-id calculate. 
-       procedure division using paramA as decimal.
-           if ws-operator equals "plus" then
-               set ws-lastInput to ws-lastInput + paramA
-           else if ws-operator equals "minus" then
-               set ws-lastInput to ws-lastInput - paramA
-           else if ws-operator equals "multiply" then
-               set ws-lastInput to ws-lastInput * paramA
-           else if ws-operator equals "divide" and paramA not equals 0 then
-               set ws-lastInput to ws-lastInput / paramA
-           else if ws-operator equals "none" then
-               set ws-lastInput to paramA
+           if ws-engine::isInError() equals true then
+               continue
+           else
+               if ws-firstDigitFlag equals true or OutputBox::Text equals "0" then
+                    set OutputBox::Text to paramA
+                    set ws-firstDigitFlag to false
+                else
+                    string OutputBox::Text delimited by size
+                        paramA delimited by size
+                        into ls-post
+                    end-string
+                    set OutputBox::Text to ls-post
+                end-if
            end-if.
-           set ws-operator to "none"
        end method.
-       
+
        method-id btnPlusMinus_Click.
        local-storage section.
            01 ls-temp pic x(25) value is OutputBox::Text.
            01 ls-number decimal value is 0.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
-           set ls-number = function numval(ls-temp)
-           set ls-number to ls-number * -1
-           set OutputBox::Text to ls-number
+           if ws-engine::isInError() equals false then
+               set ls-number = function numval(ls-temp)
+               set ls-number to ls-number * -1
+               set OutputBox::Text to ls-number
+           end-if.
        end method.
 
        method-id btnEqual_Click.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
            invoke Equate
        end method.
-       
+
+       method-id roundForDisplay.
+      *>applies the operator-configurable DecimalPlaces setting so Equate
+      *>no longer hands back raw numval/arithmetic precision
+       procedure division using paramValue as decimal returning return-item as decimal.
+           set return-item to type System.Math::Round(paramValue type COBOLCalc.Properties.Settings::Default::DecimalPlaces)
+           goback.
+       end method.
+
        method-id Equate.
+      *>captures the operand/operator pending before calculate() overwrites
+      *>them, so the completed step can be appended to CALC-HISTORY
        local-storage section.
            01 ls-temp pic x(25) value is OutputBox::Text.
            01 ls-number decimal value is 0.
+           01 ls-operand1 decimal value is 0.
+           01 ls-operatorUsed string value is "none".
+           01 ls-tapeLine string.
+           01 ls-resultValue decimal value is 0.
        procedure division.
-           set ls-number = function numval(ls-temp)
-           invoke calculate(ls-number)
-           set OutputBox::Text to ws-lastInput
-           set ws-firstDigitFlag to true
+           if ws-engine::isInError() equals true then
+               set OutputBox::Text to ws-engine::getErrorMessage()
+           else
+               set ls-number = function numval(ls-temp)
+               set ls-operand1 to ws-engine::getLastInput()
+               set ls-operatorUsed to ws-engine::getOperator()
+               invoke ws-engine::calculate(ls-number)
+               if ws-engine::isInError() equals true then
+                   invoke ws-auditWriter::LogException(ws-engine::getErrorMessage() ws-operatorID)
+                   set OutputBox::Text to ws-engine::getErrorMessage()
+               else
+                   set ls-resultValue to ws-engine::getLastInput()
+                   set OutputBox::Text to roundForDisplay(ls-resultValue)
+                   invoke ws-auditWriter::AppendHistory(ls-operand1 ls-operatorUsed ls-number ls-resultValue ws-operatorID)
+                   string ls-operand1::ToString() delimited by size
+                          " " delimited by size
+                          ls-operatorUsed delimited by size
+                          " " delimited by size
+                          ls-number::ToString() delimited by size
+                          " = " delimited by size
+                          ls-resultValue::ToString() delimited by size
+                          into ls-tapeLine
+                   end-string
+                   invoke self::appendTapeLine(ls-tapeLine)
+               end-if
+               set ws-firstDigitFlag to true
+           end-if.
        end method.
 
        end class.
