@@ -0,0 +1,186 @@
+       class-id COBOLCalc.BatchReconciler.
+
+      *> Unattended counterpart to Window1: reads a transaction file of
+      *> operand/operator/operand triples and feeds each one through the
+      *> same COBOLCalc.CalcEngine arithmetic Equate uses, writing a
+      *> result record per transaction. A checkpoint record is written
+      *> every ws-checkpointInterval transactions so a run that dies
+      *> partway through (a bad input record, a killed job) can be
+      *> restarted from the last checkpoint instead of from scratch.
+
+       input-output section.
+       file-control.
+           select TransactionFile assign to ws-transactionPath
+               organization is line sequential
+               file status is ws-transactionStatus.
+           select ResultFile assign to ws-resultPath
+               organization is line sequential
+               file status is ws-resultStatus.
+           select CheckpointFile assign to ws-checkpointPath
+               organization is line sequential
+               file status is ws-checkpointStatus.
+
+       file section.
+       fd  TransactionFile.
+       01  TransactionRecord.
+           05 TR-Operand1   pic S9(9)v9(4) sign is leading separate.
+           05 TR-Operator   pic x(10).
+           05 TR-Operand2   pic S9(9)v9(4) sign is leading separate.
+
+       fd  ResultFile.
+       01  ResultRecord.
+           05 RR-Operand1   pic S9(9)v9(4) sign is leading separate.
+           05 RR-Filler1    pic x.
+           05 RR-Operator   pic x(10).
+           05 RR-Filler2    pic x.
+           05 RR-Operand2   pic S9(9)v9(4) sign is leading separate.
+           05 RR-Filler3    pic x.
+           05 RR-Result     pic S9(9)v9(4) sign is leading separate.
+           05 RR-Filler4    pic x.
+           05 RR-Status     pic x(8).
+
+       fd  CheckpointFile.
+       01  CheckpointRecord.
+           05 CK-LastCount  pic 9(9).
+
+       working-storage section.
+           01 ws-transactionPath pic x(40) value is "BATCH-TRANSACTIONS.DAT".
+           01 ws-resultPath pic x(40) value is "BATCH-RESULTS.DAT".
+           01 ws-checkpointPath pic x(40) value is "BATCH-CHECKPOINT.DAT".
+           01 ws-transactionStatus pic xx.
+           01 ws-resultStatus pic xx.
+           01 ws-checkpointStatus pic xx.
+           01 ws-checkpointInterval pic 9(9) value is 20.
+           01 ws-processedCount pic 9(9) value is 0.
+           01 ws-skipCount pic 9(9) value is 0.
+           01 ws-eofFlag condition-value value is false.
+           01 ws-engine type COBOLCalc.CalcEngine.
+           01 ws-auditWriter type COBOLCalc.AuditWriter.
+           01 ws-operatorID string value is "BATCH".
+
+       method-id Main static.
+       local-storage section.
+           01 ls-runner type COBOLCalc.BatchReconciler.
+       procedure division using by value args as string occurs any.
+           invoke type COBOLCalc.BatchReconciler::new returning ls-runner
+           invoke ls-runner::Run()
+           goback.
+       end method.
+
+       method-id NEW.
+       procedure division.
+           invoke type COBOLCalc.CalcEngine::new returning ws-engine
+           invoke type COBOLCalc.AuditWriter::new returning ws-auditWriter
+           goback.
+       end method.
+
+       method-id Run.
+       procedure division.
+           invoke self::loadCheckpoint()
+           open input TransactionFile
+           if ws-transactionStatus not equals "00" then
+               set ws-eofFlag to true
+           end-if
+           if ws-skipCount > 0 then
+      *>a run that died between checkpoints reprocesses the transactions
+      *>since the last one, so BATCH-RESULTS.DAT/CALC-HISTORY.DAT can end
+      *>up with duplicate rows for those - flag it rather than stay silent
+               invoke ws-auditWriter::LogException("RESUMED RUN: records since last checkpoint may be duplicated" ws-operatorID)
+               open extend ResultFile
+               if ws-resultStatus not equals "00" then
+                   open output ResultFile
+               end-if
+           else
+               open output ResultFile
+           end-if
+
+      *>fast-forward past the transactions a previous run already
+      *>processed and checkpointed, without reprocessing them
+           perform varying ws-processedCount from 1 by 1
+               until ws-processedCount > ws-skipCount
+               read TransactionFile
+                   at end
+                       set ws-eofFlag to true
+               end-read
+           end-perform
+
+           set ws-processedCount to ws-skipCount
+           perform until ws-eofFlag equals true
+               read TransactionFile
+                   at end
+                       set ws-eofFlag to true
+                   not at end
+                       invoke self::processTransaction()
+                       add 1 to ws-processedCount
+                       if function mod(ws-processedCount ws-checkpointInterval) equals 0 then
+                           invoke self::writeCheckpoint(ws-processedCount)
+                       end-if
+               end-read
+           end-perform
+
+           close TransactionFile
+           close ResultFile
+           invoke self::clearCheckpoint().
+       end method.
+
+       method-id processTransaction.
+       local-storage section.
+           01 ls-operand1 decimal value is 0.
+           01 ls-operand2 decimal value is 0.
+           01 ls-operator string value is "none".
+       procedure division.
+           set ls-operand1 to TR-Operand1
+           set ls-operand2 to TR-Operand2
+           set ls-operator to function trim(TR-Operator)
+
+           invoke ws-engine::reset()
+           invoke ws-engine::operatorAlt(ls-operator ls-operand1)
+           invoke ws-engine::calculate(ls-operand2)
+
+           set RR-Operand1 to ls-operand1
+           set RR-Operator to ls-operator
+           set RR-Operand2 to ls-operand2
+           if ws-engine::isInError() equals true then
+               set RR-Result to 0
+               set RR-Status to "ERROR"
+               invoke ws-auditWriter::LogException(ws-engine::getErrorMessage() ws-operatorID)
+           else
+               set RR-Result to ws-engine::getLastInput()
+               set RR-Status to "OK"
+               invoke ws-auditWriter::AppendHistory(ls-operand1 ls-operator ls-operand2 ws-engine::getLastInput() ws-operatorID)
+           end-if
+
+           write ResultRecord.
+       end method.
+
+       method-id loadCheckpoint.
+       procedure division.
+           set ws-skipCount to 0
+           open input CheckpointFile
+           if ws-checkpointStatus equals "00" then
+               read CheckpointFile
+                   not at end
+                       set ws-skipCount to CK-LastCount
+               end-read
+               close CheckpointFile
+           end-if.
+       end method.
+
+       method-id writeCheckpoint.
+       procedure division using paramCount as pic 9(9).
+           open output CheckpointFile
+           set CK-LastCount to paramCount
+           write CheckpointRecord
+           close CheckpointFile.
+       end method.
+
+       method-id clearCheckpoint.
+      *>a normal end-of-job means there is nothing to restart from
+       procedure division.
+           open output CheckpointFile
+           set CK-LastCount to 0
+           write CheckpointRecord
+           close CheckpointFile.
+       end method.
+
+       end class.
