@@ -0,0 +1,155 @@
+       class-id COBOLCalc.AuditWriter.
+
+      *> Sequential audit file helpers shared by Window1 and the batch
+      *> reconciliation driver, so interactive and batch runs land in the
+      *> same files in the same format.
+
+       input-output section.
+       file-control.
+           select HistoryFile assign to ws-historyPath
+               organization is line sequential
+               file status is ws-fileStatus.
+           select ExceptionFile assign to ws-exceptionPath
+               organization is line sequential
+               file status is ws-fileStatus.
+           select GLFile assign to ws-glPath
+               organization is line sequential
+               file status is ws-fileStatus.
+
+       file section.
+       fd  HistoryFile.
+       01  HistoryRecord.
+           05 HR-Timestamp    pic x(19).
+           05 HR-Filler1      pic x.
+           05 HR-OperatorID   pic x(10).
+           05 HR-Filler2      pic x.
+           05 HR-Operand1     pic -(9)9.9(4).
+           05 HR-Filler3      pic x.
+           05 HR-Operator     pic x(10).
+           05 HR-Filler4      pic x.
+           05 HR-Operand2     pic -(9)9.9(4).
+           05 HR-Filler5      pic x.
+           05 HR-Result       pic -(9)9.9(4).
+
+       fd  ExceptionFile.
+       01  ExceptionRecord.
+           05 ER-Timestamp    pic x(19).
+           05 ER-Filler1      pic x.
+           05 ER-OperatorID   pic x(10).
+           05 ER-Filler2      pic x.
+           05 ER-Message      pic x(30).
+
+      *> Fixed-format feed into the general ledger interface: no
+      *> delimiters between fields, every column a set width, the way
+      *> the downstream GL loader expects to unpack it.
+       fd  GLFile.
+       01  GLRecord.
+           05 GL-Date         pic 9(8).
+           05 GL-Account      pic x(10).
+           05 GL-Amount       pic S9(9)v99 sign is leading separate.
+           05 GL-Reference    pic x(20).
+           05 GL-OperatorID   pic x(10).
+
+       working-storage section.
+           01 ws-historyPath pic x(40) value is "CALC-HISTORY.DAT".
+           01 ws-exceptionPath pic x(40) value is "EXCEPTIONS.LOG".
+           01 ws-glPath pic x(40) value is "GL-INTERFACE.DAT".
+           01 ws-fileStatus pic xx.
+
+       method-id formatTimestamp static.
+       local-storage section.
+           01 ls-now pic x(21).
+           01 ls-stamp pic x(19).
+       procedure division returning return-item as pic x(19).
+           set ls-now to function current-date
+           string ls-now(1:4) "-" ls-now(5:2) "-" ls-now(7:2) " "
+                  ls-now(9:2) ":" ls-now(11:2) ":" ls-now(13:2)
+                  delimited by size into ls-stamp
+           end-string
+           set return-item to ls-stamp
+           goback.
+       end method.
+
+       method-id AppendHistory.
+      *> paramOperand1/paramOperator are the value and operator that were
+      *> pending, paramOperand2 is the value keyed to complete it, and
+      *> paramResult is what calculate() produced.
+       procedure division using paramOperand1 as decimal
+                                 paramOperator as string
+                                 paramOperand2 as decimal
+                                 paramResult as decimal
+                                 paramOperatorID as string.
+           open extend HistoryFile
+           if ws-fileStatus not equals "00" then
+               open output HistoryFile
+           end-if
+           if ws-fileStatus equals "00" then
+               set HR-Timestamp to type COBOLCalc.AuditWriter::formatTimestamp()
+               set HR-OperatorID to paramOperatorID
+               set HR-Operand1 to paramOperand1
+               set HR-Operator to paramOperator
+               set HR-Operand2 to paramOperand2
+               set HR-Result to paramResult
+               write HistoryRecord
+               close HistoryFile
+           end-if.
+       end method.
+
+       method-id WriteGLRecord.
+      *> account/reference come from an operator-entered InputBox with no
+      *> length limit - warn (instead of silently truncating into the
+      *> fixed GL-Account/GL-Reference widths) when one won't fit
+       local-storage section.
+           01 ls-now pic x(21).
+           01 ls-warning string.
+       procedure division using paramAccount as string
+                                 paramReference as string
+                                 paramAmount as decimal
+                                 paramOperatorID as string.
+           if function length(function trim(paramAccount)) > 10 then
+               string "GL ACCOUNT TRUNCATED: " delimited by size
+                      function trim(paramAccount) delimited by size
+                      into ls-warning
+               end-string
+               invoke self::LogException(ls-warning paramOperatorID)
+           end-if
+           if function length(function trim(paramReference)) > 20 then
+               string "GL REFERENCE TRUNCATED: " delimited by size
+                      function trim(paramReference) delimited by size
+                      into ls-warning
+               end-string
+               invoke self::LogException(ls-warning paramOperatorID)
+           end-if
+           open extend GLFile
+           if ws-fileStatus not equals "00" then
+               open output GLFile
+           end-if
+           if ws-fileStatus equals "00" then
+               set ls-now to function current-date
+               set GL-Date to function numval(ls-now(1:8))
+               set GL-Account to paramAccount
+               set GL-Amount to type System.Math::Round(paramAmount 2)
+               set GL-Reference to paramReference
+               set GL-OperatorID to paramOperatorID
+               write GLRecord
+               close GLFile
+           end-if.
+       end method.
+
+       method-id LogException.
+       procedure division using paramMessage as string
+                                 paramOperatorID as string.
+           open extend ExceptionFile
+           if ws-fileStatus not equals "00" then
+               open output ExceptionFile
+           end-if
+           if ws-fileStatus equals "00" then
+               set ER-Timestamp to type COBOLCalc.AuditWriter::formatTimestamp()
+               set ER-OperatorID to paramOperatorID
+               set ER-Message to paramMessage
+               write ExceptionRecord
+               close ExceptionFile
+           end-if.
+       end method.
+
+       end class.
